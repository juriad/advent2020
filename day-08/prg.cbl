@@ -5,7 +5,29 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE
-        ASSIGN TO "input"
+        ASSIGN TO DYNAMIC BOOT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT REPORT-FILE
+        ASSIGN TO "report"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL CHECKPOINT-FILE
+        ASSIGN TO DYNAMIC CKPT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKPT-STATUS.
+
+    SELECT OPTIONAL TRACE-FILE
+        ASSIGN TO DYNAMIC TRACE-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL FILELIST-FILE
+        ASSIGN TO "filelist"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FILELIST-STATUS.
+
+    SELECT OPTIONAL FIXED-FILE
+        ASSIGN TO DYNAMIC FIXED-FILE-NAME
         ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
@@ -18,101 +40,665 @@ FILE SECTION.
         05 FX PIC A(1).
         05 FAD PIC A(4).
 
+    FD REPORT-FILE.
+
+    01 REPORT-LINE.
+        05 RPT-FILE-NAME PIC X(40).
+        05 RPT-SEP1 PIC X(1).
+        05 RPT-PART1-ACCUM PIC -9(9).
+        05 RPT-SEP2 PIC X(1).
+        05 RPT-MOD-PTR PIC 9(4).
+        05 RPT-SEP3 PIC X(1).
+        05 RPT-PART2-ACCUM PIC -9(9).
+        05 RPT-SEP4 PIC X(1).
+        05 RPT-REENTRY-PTR PIC 9(4).
+        05 RPT-SEP5 PIC X(1).
+        05 RPT-CYCLE-LEN PIC 9(4).
+        05 RPT-SEP6 PIC X(1).
+        05 RPT-SECOND-PTR PIC 9(4).
+        05 RPT-SEP7 PIC X(1).
+        05 RPT-REPAIR-MODE PIC X(10).
+        05 RPT-SEP8 PIC X(1).
+        05 RPT-STATUS PIC X(8).
+        05 RPT-SEP9 PIC X(1).
+        05 RPT-REASON PIC X(40).
+
+    FD CHECKPOINT-FILE.
+
+    01 CKPT-LINE.
+        05 CKPT-PHASE PIC 9(1).
+        05 CKPT-SEP1 PIC X(1).
+        05 CKPT-MOD-PTR PIC 9(4).
+        05 CKPT-SEP2 PIC X(1).
+        05 CKPT-SECOND-PTR PIC 9(4).
+        05 CKPT-SEP3 PIC X(1).
+        05 CKPT-SOLUTION PIC A(1).
+        05 CKPT-SEP4 PIC X(1).
+        05 CKPT-FOUND-MOD-PTR PIC 9(4).
+        05 CKPT-SEP5 PIC X(1).
+        05 CKPT-FOUND-SECOND-PTR PIC 9(4).
+        05 CKPT-SEP6 PIC X(1).
+        05 CKPT-REPAIR-MODE PIC X(10).
+
+    FD TRACE-FILE.
+
+    01 TRACE-LINE.
+        05 TRC-PTR PIC 9(4).
+        05 TRC-SEP1 PIC X(1).
+        05 TRC-INSTR PIC A(3).
+        05 TRC-SEP2 PIC X(1).
+        05 TRC-ADDR PIC -9(3).
+        05 TRC-SEP3 PIC X(1).
+        05 TRC-ACCUM PIC -9(9).
+
+    FD FILELIST-FILE.
+
+    01 FILELIST-LINE PIC X(40).
+
+    FD FIXED-FILE.
+
+    01 FIXED-LINE.
+        05 FIX-INSTR PIC A(3).
+        05 FIX-SEP PIC X(1).
+        05 FIX-ADDR PIC +999.
+
 WORKING-STORAGE SECTION.
     01 INSTRS.
         05 INSTR PIC A(3) OCCURS 1000 TIMES.
     01 ADDRS.
         05 ADDR PIC S9(3) OCCURS 1000 TIMES.
     01 VISITED.
-        05 VISIT PIC A(1) OCCURS 1000 TIMES.
+        05 VISIT PIC 9(4) OCCURS 1000 TIMES.
 
     01 READ-LINE.
         05 RINSTR PIC A(3).
         05 RX PIC A(1).
         05 RADDR PIC A(4).
-    01 READ-I PIC 9(3) VALUE 1.
+    01 READ-I PIC 9(4) VALUE 1.
     01 READ-EOF PIC A(1).
+    01 LOAD-ABORT PIC A(1) VALUE SPACE.
+    01 LOAD-ABORT-REASON PIC X(40) VALUE SPACE.
+    01 LOAD-LINE-VALID PIC A(1) VALUE SPACE.
 
     01 ACCUM PIC S9(9) VALUE 0.
-    01 PTR PIC 9(3) VALUE 1.
+    01 PTR PIC 9(4) VALUE 1.
     01 CUR-INSTR PIC A(3).
+    01 RUN-INVALID-OPCODE PIC A(1) VALUE SPACE.
+    01 STEP-COUNT PIC 9(4) VALUE 0.
+    01 LOOP-REENTRY-PTR PIC 9(4) VALUE 0.
+    01 LOOP-CYCLE-LEN PIC 9(4) VALUE 0.
 
     01 MOD-INSTR PIC A(3).
-    01 MOD-PTR PIC 9(3) VALUE 1.
+    01 MOD-PTR PIC 9(4) VALUE 1.
+    01 FOUND-MOD-PTR PIC 9(4) VALUE 0.
+    01 SECOND-PTR PIC 9(4) VALUE 0.
+    01 FOUND-SECOND-PTR PIC 9(4) VALUE 0.
+    01 MOD2-INSTR PIC A(3).
+    01 LOADED-COUNT PIC 9(4) VALUE 0.
+    01 REPAIR-MODE PIC X(10) VALUE SPACE.
 
     01 SOLUTION PIC A(1).
 
-PROCEDURE DIVISION.
-    PERFORM LOAD-PRG.
+    01 BOOT-FILE-NAME PIC X(40) VALUE "input".
+    01 PART1-ACCUM PIC S9(9) VALUE 0.
+    01 PART1-REENTRY-PTR PIC 9(4) VALUE 0.
+    01 PART1-CYCLE-LEN PIC 9(4) VALUE 0.
 
-    PERFORM RUN-PRG.
-    DISPLAY ACCUM.
+    01 CKPT-STATUS PIC X(2).
+    01 CKPT-EOF PIC A(1) VALUE SPACE.
+    01 CKPT-HAVE-RECORD PIC A(1) VALUE SPACE.
+    01 REPAIR-PHASE PIC 9(1) VALUE 1.
+    01 START-PHASE PIC 9(1) VALUE 1.
+    01 START-MOD-PTR PIC 9(4) VALUE 1.
+    01 START-SECOND-PTR PIC 9(4) VALUE 0.
+    01 PHASE2-RESUMED PIC A(1) VALUE SPACE.
 
-    PERFORM UNTIL SOLUTION = 'Y' OR INSTR(MOD-PTR) = SPACE
-        MOVE INSTR(MOD-PTR) TO MOD-INSTR
+    01 TRACE-FLAG PIC A(1) VALUE SPACE.
+    01 RUN-TRACE-ON PIC A(1) VALUE SPACE.
+    01 TRC-PTR-SAVE PIC 9(4) VALUE 0.
+    01 TRC-ADDR-SAVE PIC S9(3) VALUE 0.
 
-        MOVE "sta" TO CUR-INSTR
-        IF MOD-INSTR = "jmp" THEN
-*>            DISPLAY "nop at" MOD-PTR
-            MOVE "nop" TO INSTR(MOD-PTR)
-            PERFORM RUN-PRG
-        END-IF
-        IF MOD-INSTR = "nop" THEN
-*>            DISPLAY "jmp at" MOD-PTR
-            MOVE "jmp" TO INSTR(MOD-PTR)
-            PERFORM RUN-PRG
-        END-IF
+    01 CKPT-FILE-NAME PIC X(48) VALUE SPACE.
+    01 TRACE-FILE-NAME PIC X(48) VALUE SPACE.
+    01 FILELIST-STATUS PIC X(2).
+    01 FILELIST-EOF PIC A(1) VALUE SPACE.
+
+    01 FIXED-FILE-NAME PIC X(48) VALUE SPACE.
+    01 FIXED-PTR PIC 9(4) VALUE 0.
 
-        IF CUR-INSTR = SPACE THEN
-            MOVE 'Y' TO SOLUTION
+PROCEDURE DIVISION.
+    ACCEPT TRACE-FLAG FROM ENVIRONMENT "TRACE".
+    PERFORM DRIVER-PRG.
+    STOP RUN.
+
+*> Drives the load/execute/repair cycle across every boot file named
+*> in "filelist" (one name per line), one report line per file rolled
+*> into a single consolidated REPORT-FILE. When no filelist is present
+*> this falls back to processing the single boot file named by
+*> BOOT-FILE-NAME's default value, exactly as the job behaved before
+*> batch processing existed.
+DRIVER-PRG.
+    OPEN OUTPUT REPORT-FILE.
+    OPEN INPUT FILELIST-FILE.
+    IF FILELIST-STATUS = "00"
+        MOVE SPACE TO FILELIST-EOF
+        PERFORM UNTIL FILELIST-EOF = 'Y'
+            READ FILELIST-FILE INTO FILELIST-LINE
+                AT END
+                    MOVE 'Y' TO FILELIST-EOF
+                NOT AT END
+                    MOVE FILELIST-LINE TO BOOT-FILE-NAME
+                    PERFORM PROCESS-ONE-FILE
+            END-READ
+        END-PERFORM
+        CLOSE FILELIST-FILE
+    ELSE
+*> An OPTIONAL file that doesn't exist yet still opens successfully
+*> with status 05 rather than 00 (the same GnuCOBOL behavior CKPT-READ
+*> below accounts for) - that OPEN still needs a matching CLOSE even
+*> though there's no "filelist" to batch over, so this falls back to
+*> the single default file the same way any other non-"00" status does.
+        IF FILELIST-STATUS = "05"
+            CLOSE FILELIST-FILE
         END-IF
+        PERFORM PROCESS-ONE-FILE
+    END-IF.
+    CLOSE REPORT-FILE.
 
-        MOVE MOD-INSTR TO INSTR(MOD-PTR)
-        ADD 1 TO MOD-PTR
-    END-PERFORM.
-    DISPLAY ACCUM.
+*> Runs the full load/execute/repair/report pipeline against whatever
+*> boot file BOOT-FILE-NAME currently names, resetting the per-file
+*> working fields first since the batch loop above reuses them across
+*> every file named in "filelist".
+PROCESS-ONE-FILE.
+    PERFORM DERIVE-AUX-FILE-NAMES.
+    MOVE SPACE TO SOLUTION.
+    MOVE SPACE TO REPAIR-MODE.
+    MOVE 0 TO FOUND-MOD-PTR.
+    MOVE 0 TO FOUND-SECOND-PTR.
+    MOVE 0 TO PART1-ACCUM.
+    MOVE 0 TO PART1-REENTRY-PTR.
+    MOVE 0 TO PART1-CYCLE-LEN.
 
-    STOP RUN.
+    PERFORM LOAD-PRG.
+    IF LOAD-ABORT NOT = 'Y'
+*> Only the original, unmodified run is traced - tracing every
+*> candidate RUN-PRG tries during REPAIR-PRG's brute-force search
+*> would bury the one execution we actually want to see under
+*> hundreds of irrelevant ones.
+        MOVE TRACE-FLAG TO RUN-TRACE-ON
+        PERFORM RUN-PRG
+        MOVE ACCUM TO PART1-ACCUM
+        MOVE LOOP-REENTRY-PTR TO PART1-REENTRY-PTR
+        MOVE LOOP-CYCLE-LEN TO PART1-CYCLE-LEN
+        MOVE SPACE TO RUN-TRACE-ON
+
+*> A file whose mnemonics RUN-PRG can't dispatch has nothing for the
+*> jmp/nop repair logic to work with, and no accumulator value worth
+*> reporting - RUN-PRG has already DISPLAYed the offending PTR and
+*> opcode, so there's nothing further to do for this file. Likewise a
+*> file the part-1 run already terminates cleanly on (PART1-CYCLE-LEN
+*> zero) has nothing to repair - REPAIR-PRG's searches only ever look
+*> for a fix that changes a hang into clean termination, so running
+*> them against an already-clean file can't do anything but burn time
+*> and, for phase 2's acc-operand-adjacent history, risk "fixing" a
+*> program that was never broken.
+        IF RUN-INVALID-OPCODE NOT = 'Y' AND PART1-CYCLE-LEN NOT = 0
+            PERFORM REPAIR-PRG
+            IF SOLUTION = 'Y'
+                PERFORM WRITE-FIXED-PRG
+            END-IF
+        END-IF
+    END-IF.
+    PERFORM WRITE-RPT.
 
+*> Builds this file's checkpoint, trace and fixed-program file names
+*> from its boot file name, so a batch run of many files doesn't have
+*> every file fighting over one shared "checkpoint"/"trace"/"fixed"
+*> file.
+DERIVE-AUX-FILE-NAMES.
+    MOVE SPACE TO CKPT-FILE-NAME.
+    STRING BOOT-FILE-NAME DELIMITED BY SPACE
+        "-ckpt" DELIMITED BY SIZE
+        INTO CKPT-FILE-NAME.
+    MOVE SPACE TO TRACE-FILE-NAME.
+    STRING BOOT-FILE-NAME DELIMITED BY SPACE
+        "-trace" DELIMITED BY SIZE
+        INTO TRACE-FILE-NAME.
+    MOVE SPACE TO FIXED-FILE-NAME.
+    STRING BOOT-FILE-NAME DELIMITED BY SPACE
+        "-fixed" DELIMITED BY SIZE
+        INTO FIXED-FILE-NAME.
 
 LOAD-PRG.
+    INITIALIZE INSTRS ADDRS.
+    MOVE 1 TO READ-I.
+    MOVE SPACE TO READ-EOF.
+    MOVE SPACE TO LOAD-ABORT.
+    MOVE SPACE TO LOAD-ABORT-REASON.
     OPEN INPUT INPUT-FILE.
     PERFORM UNTIL READ-EOF='Y'
         READ INPUT-FILE INTO READ-LINE
             AT END
                 MOVE 'Y' TO READ-EOF
             NOT AT END
-                COMPUTE ADDR(READ-I) = FUNCTION NUMVAL(RADDR)
-                MOVE RINSTR TO INSTR(READ-I)
-*>                DISPLAY READ-LINE
-                ADD 1 TO READ-I
+                IF READ-I > 999 THEN
+                    DISPLAY "LOAD-PRG ABORT - BOOT FILE EXCEEDS 999 INSTRUCTION CAPACITY"
+                    MOVE 'Y' TO LOAD-ABORT
+                    MOVE "BOOT FILE EXCEEDS 999 INSTRUCTION CAPACITY"
+                        TO LOAD-ABORT-REASON
+                    MOVE 'Y' TO READ-EOF
+                ELSE
+                    PERFORM VALIDATE-LOAD-LINE
+                    IF LOAD-LINE-VALID = 'Y'
+                        COMPUTE ADDR(READ-I) = FUNCTION NUMVAL(RADDR)
+                        MOVE RINSTR TO INSTR(READ-I)
+                    END-IF
+                    ADD 1 TO READ-I
+                END-IF
         END-READ
     END-PERFORM.
     CLOSE INPUT-FILE.
+    IF LOAD-ABORT NOT = 'Y'
+        COMPUTE LOADED-COUNT = READ-I - 1
+    END-IF.
+
+*> Checks a just-read line against the known FIN/FX/FAD shape before
+*> LOAD-PRG trusts it into the INSTR/ADDR tables: RINSTR must be a
+*> three-letter lowercase mnemonic and RADDR must be a sign followed
+*> by three digits. Anything else is reported with the offending line
+*> number and raw content, and aborts the run the same way an oversized
+*> boot file does, rather than letting RUN-PRG choke on a garbage ADDR
+*> entry (or NUMVAL abend) with no clue which line caused it. This only
+*> checks the line's shape, not whether RINSTR is one of the mnemonics
+*> RUN-PRG currently dispatches - a well-formed but unrecognized
+*> mnemonic (the next hardware revision's new opcode) is left for
+*> RUN-PRG's EVALUATE to flag explicitly instead of being rejected here.
+*> RINSTR NOT ALPHABETIC-LOWER alone isn't enough to reject a bad
+*> mnemonic - COBOL's ALPHABETIC-LOWER class treats space as a member
+*> of the class, so "no " (two letters and a trailing space) or "n o"
+*> would otherwise pass - hence the explicit per-character space check
+*> alongside it.
+VALIDATE-LOAD-LINE.
+    MOVE 'Y' TO LOAD-LINE-VALID.
+    IF RINSTR NOT ALPHABETIC-LOWER
+            OR RINSTR(1:1) = SPACE OR RINSTR(2:1) = SPACE
+            OR RINSTR(3:1) = SPACE
+        DISPLAY "LOAD-PRG VALIDATION - LINE " READ-I
+            " MALFORMED MNEMONIC [" READ-LINE "]"
+        MOVE SPACE TO LOAD-LINE-VALID
+        MOVE 'Y' TO LOAD-ABORT
+        MOVE "MALFORMED INSTRUCTION LINE - SEE CONSOLE" TO LOAD-ABORT-REASON
+    END-IF.
+    IF RADDR(1:1) NOT = "+" AND RADDR(1:1) NOT = "-"
+        DISPLAY "LOAD-PRG VALIDATION - LINE " READ-I
+            " BAD OPERAND SIGN [" READ-LINE "]"
+        MOVE SPACE TO LOAD-LINE-VALID
+        MOVE 'Y' TO LOAD-ABORT
+        MOVE "MALFORMED INSTRUCTION LINE - SEE CONSOLE" TO LOAD-ABORT-REASON
+    ELSE
+        IF RADDR(2:3) NOT NUMERIC
+            DISPLAY "LOAD-PRG VALIDATION - LINE " READ-I
+                " BAD OPERAND DIGITS [" READ-LINE "]"
+            MOVE SPACE TO LOAD-LINE-VALID
+            MOVE 'Y' TO LOAD-ABORT
+            MOVE "MALFORMED INSTRUCTION LINE - SEE CONSOLE" TO LOAD-ABORT-REASON
+        END-IF
+    END-IF.
+
+REPAIR-PRG.
+*> Resume from a durable checkpoint if one was left by an earlier,
+*> interrupted run against this same boot file. If that checkpoint
+*> already found a fix, re-apply it and recompute ACCUM rather than
+*> repeating the brute-force search - and since nothing more will be
+*> tried, there's no checkpoint file to keep open either.
+    PERFORM CKPT-READ.
+    IF SOLUTION = 'Y'
+        PERFORM REAPPLY-FIX
+    ELSE
+        PERFORM CKPT-OPEN
+        PERFORM REPAIR-SEARCH
+        PERFORM CKPT-CLOSE
+    END-IF.
+
+REPAIR-SEARCH.
+*> Phase 1 - the classic single jmp<->nop swap, walked candidate by
+*> candidate until one produces a clean (space) termination.
+    IF SOLUTION NOT = 'Y' AND START-PHASE = 1
+        MOVE 1 TO REPAIR-PHASE
+        MOVE START-MOD-PTR TO MOD-PTR
+        PERFORM UNTIL SOLUTION = 'Y' OR INSTR(MOD-PTR) = SPACE
+            MOVE INSTR(MOD-PTR) TO MOD-INSTR
+
+            MOVE "sta" TO CUR-INSTR
+            IF MOD-INSTR = "jmp" THEN
+*>            DISPLAY "nop at" MOD-PTR
+                MOVE "nop" TO INSTR(MOD-PTR)
+                PERFORM RUN-PRG
+            END-IF
+            IF MOD-INSTR = "nop" THEN
+*>            DISPLAY "jmp at" MOD-PTR
+                MOVE "jmp" TO INSTR(MOD-PTR)
+                PERFORM RUN-PRG
+            END-IF
+
+            IF CUR-INSTR = SPACE THEN
+                MOVE 'Y' TO SOLUTION
+                MOVE MOD-PTR TO FOUND-MOD-PTR
+                MOVE "SINGLE" TO REPAIR-MODE
+            ELSE
+                MOVE MOD-INSTR TO INSTR(MOD-PTR)
+            END-IF
+
+            PERFORM CKPT-WRITE
+            ADD 1 TO MOD-PTR
+        END-PERFORM
+    END-IF.
+
+*> Phase 2 - no single jmp/nop swap worked. Try every combination of
+*> two jmp/nop swaps, since a couple of boot dumps this month needed
+*> two faults corrected together before they would terminate cleanly.
+*> (An earlier revision of this phase tried flipping the sign of an
+*> acc instruction's operand instead - dropped once we noticed acc
+*> never touches PTR in RUN-PRG's EVALUATE, so no sign flip can ever
+*> turn a loop into a clean termination; it could only coincidentally
+*> "succeed" on a file that already terminated cleanly on its own.)
+    IF SOLUTION NOT = 'Y' AND START-PHASE <= 2
+        MOVE 2 TO REPAIR-PHASE
+        IF START-PHASE = 2
+            MOVE START-MOD-PTR TO MOD-PTR
+            MOVE 'Y' TO PHASE2-RESUMED
+        ELSE
+            MOVE 1 TO MOD-PTR
+            MOVE SPACE TO PHASE2-RESUMED
+        END-IF
+        PERFORM UNTIL SOLUTION = 'Y' OR MOD-PTR > LOADED-COUNT
+            IF INSTR(MOD-PTR) = "jmp" OR INSTR(MOD-PTR) = "nop"
+                MOVE INSTR(MOD-PTR) TO MOD-INSTR
+                IF MOD-INSTR = "jmp" THEN
+                    MOVE "nop" TO INSTR(MOD-PTR)
+                ELSE
+                    MOVE "jmp" TO INSTR(MOD-PTR)
+                END-IF
+
+                IF PHASE2-RESUMED = 'Y' AND START-SECOND-PTR > MOD-PTR
+                    MOVE START-SECOND-PTR TO SECOND-PTR
+                ELSE
+                    COMPUTE SECOND-PTR = MOD-PTR + 1
+                END-IF
+                MOVE SPACE TO PHASE2-RESUMED
+
+                PERFORM UNTIL SOLUTION = 'Y' OR SECOND-PTR > LOADED-COUNT
+                    IF INSTR(SECOND-PTR) = "jmp" OR INSTR(SECOND-PTR) = "nop"
+                        MOVE INSTR(SECOND-PTR) TO MOD2-INSTR
+                        IF MOD2-INSTR = "jmp" THEN
+                            MOVE "nop" TO INSTR(SECOND-PTR)
+                        ELSE
+                            MOVE "jmp" TO INSTR(SECOND-PTR)
+                        END-IF
+
+                        MOVE "sta" TO CUR-INSTR
+                        PERFORM RUN-PRG
+
+                        IF CUR-INSTR = SPACE THEN
+                            MOVE 'Y' TO SOLUTION
+                            MOVE MOD-PTR TO FOUND-MOD-PTR
+                            MOVE SECOND-PTR TO FOUND-SECOND-PTR
+                            MOVE "DUALSWAP" TO REPAIR-MODE
+                        ELSE
+                            MOVE MOD2-INSTR TO INSTR(SECOND-PTR)
+                        END-IF
+                    END-IF
+                    PERFORM CKPT-WRITE
+                    ADD 1 TO SECOND-PTR
+                END-PERFORM
+
+                IF SOLUTION NOT = 'Y'
+                    MOVE MOD-INSTR TO INSTR(MOD-PTR)
+                END-IF
+            END-IF
+            ADD 1 TO MOD-PTR
+        END-PERFORM
+    END-IF.
+
+*> ---------------------------------------------------------------
+*> CKPT-READ / CKPT-OPEN / CKPT-WRITE / CKPT-CLOSE / REAPPLY-FIX
+*> support REPAIR-PRG's restart logic above: CKPT-READ establishes
+*> where to resume (reading forward to the last record, since a prior
+*> run may have left more than one behind), CKPT-OPEN/CKPT-CLOSE
+*> bracket the whole search so CKPT-WRITE only has to WRITE a record
+*> rather than open and close the file for every candidate tried -
+*> with a boot file near the 999-instruction cap, phase 2's two-swap
+*> search alone can try on the order of half a million candidates, and
+*> reopening the file that often would cost far more than the search
+*> itself. CKPT-WRITE checks CKPT-STATUS after the WRITE (and CKPT-OPEN
+*> after the OPEN) and aborts the job rather than silently continuing
+*> a search whose checkpoint isn't actually being saved. REAPPLY-FIX
+*> replays an already-found fix against the freshly loaded program when
+*> resuming a run that had already reached SOLUTION = 'Y'.
+*> ---------------------------------------------------------------
+CKPT-READ.
+    MOVE 1 TO START-PHASE.
+    MOVE 1 TO START-MOD-PTR.
+    MOVE 0 TO START-SECOND-PTR.
+    MOVE SPACE TO CKPT-EOF.
+    MOVE SPACE TO CKPT-HAVE-RECORD.
+    OPEN INPUT CHECKPOINT-FILE.
+*> An OPTIONAL file that doesn't exist yet still opens successfully
+*> here, with status 05 rather than 00 - both mean the OPEN itself
+*> worked and the file needs closing; 05 additionally means there is
+*> nothing to read.
+    IF CKPT-STATUS = "00" OR CKPT-STATUS = "05"
+        PERFORM UNTIL CKPT-EOF = 'Y'
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE 'Y' TO CKPT-EOF
+                NOT AT END
+                    MOVE 'Y' TO CKPT-HAVE-RECORD
+            END-READ
+        END-PERFORM
+        IF CKPT-HAVE-RECORD = 'Y'
+            IF CKPT-SOLUTION = 'Y'
+                MOVE 'Y' TO SOLUTION
+                MOVE CKPT-FOUND-MOD-PTR TO FOUND-MOD-PTR
+                MOVE CKPT-FOUND-SECOND-PTR TO FOUND-SECOND-PTR
+                MOVE CKPT-REPAIR-MODE TO REPAIR-MODE
+            ELSE
+                MOVE CKPT-PHASE TO START-PHASE
+                MOVE CKPT-MOD-PTR TO START-MOD-PTR
+                MOVE CKPT-SECOND-PTR TO START-SECOND-PTR
+            END-IF
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+CKPT-OPEN.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF CKPT-STATUS NOT = "00" AND CKPT-STATUS NOT = "05"
+        DISPLAY "CKPT-OPEN ABORT - CHECKPOINT FILE OPEN FAILED, STATUS " CKPT-STATUS
+        STOP RUN
+    END-IF.
+
+CKPT-WRITE.
+    MOVE REPAIR-PHASE TO CKPT-PHASE.
+    MOVE SPACE TO CKPT-SEP1 CKPT-SEP2 CKPT-SEP3 CKPT-SEP4 CKPT-SEP5
+        CKPT-SEP6.
+    MOVE MOD-PTR TO CKPT-MOD-PTR.
+    MOVE SECOND-PTR TO CKPT-SECOND-PTR.
+    MOVE SOLUTION TO CKPT-SOLUTION.
+    MOVE FOUND-MOD-PTR TO CKPT-FOUND-MOD-PTR.
+    MOVE FOUND-SECOND-PTR TO CKPT-FOUND-SECOND-PTR.
+    MOVE REPAIR-MODE TO CKPT-REPAIR-MODE.
+    WRITE CKPT-LINE.
+    IF CKPT-STATUS NOT = "00"
+        DISPLAY "CKPT-WRITE ABORT - CHECKPOINT FILE WRITE FAILED, STATUS " CKPT-STATUS
+        STOP RUN
+    END-IF.
+
+CKPT-CLOSE.
+    CLOSE CHECKPOINT-FILE.
+
+REAPPLY-FIX.
+    EVALUATE REPAIR-MODE
+        WHEN "SINGLE"
+            MOVE INSTR(FOUND-MOD-PTR) TO MOD-INSTR
+            IF MOD-INSTR = "jmp" THEN
+                MOVE "nop" TO INSTR(FOUND-MOD-PTR)
+            ELSE
+                MOVE "jmp" TO INSTR(FOUND-MOD-PTR)
+            END-IF
+        WHEN "DUALSWAP"
+            MOVE INSTR(FOUND-MOD-PTR) TO MOD-INSTR
+            IF MOD-INSTR = "jmp" THEN
+                MOVE "nop" TO INSTR(FOUND-MOD-PTR)
+            ELSE
+                MOVE "jmp" TO INSTR(FOUND-MOD-PTR)
+            END-IF
+            MOVE INSTR(FOUND-SECOND-PTR) TO MOD2-INSTR
+            IF MOD2-INSTR = "jmp" THEN
+                MOVE "nop" TO INSTR(FOUND-SECOND-PTR)
+            ELSE
+                MOVE "jmp" TO INSTR(FOUND-SECOND-PTR)
+            END-IF
+    END-EVALUATE.
+    PERFORM RUN-PRG.
+
+*> Writes the corrected INSTR/ADDR tables back out in the same
+*> FIN/FX/FAD shape as the original boot file, so the repair job hands
+*> the device team a working boot file instead of just an accumulator
+*> number. Only called once REPAIR-PRG has actually reached
+*> SOLUTION = 'Y' - there's nothing terminating to hand back otherwise.
+WRITE-FIXED-PRG.
+    OPEN OUTPUT FIXED-FILE.
+    MOVE 1 TO FIXED-PTR.
+    PERFORM UNTIL FIXED-PTR > LOADED-COUNT
+        MOVE INSTR(FIXED-PTR) TO FIX-INSTR
+        MOVE SPACE TO FIX-SEP
+        MOVE ADDR(FIXED-PTR) TO FIX-ADDR
+        WRITE FIXED-LINE
+        ADD 1 TO FIXED-PTR
+    END-PERFORM.
+    CLOSE FIXED-FILE.
+
+*> Writes exactly one REPORT-LINE per file named in "filelist" (or the
+*> one default file outside batch mode), whatever the outcome, so the
+*> consolidated report - not the console, which scrolls out of reach in
+*> a batch run - is the durable record of what happened to every file.
+*> RPT-STATUS tells a reader what the other columns mean: REJECTED means
+*> the file never ran (load-time validation failed, or the dispatch loop
+*> hit an unrecognized opcode) and RPT-REASON points back at the console
+*> DISPLAY with the line-by-line detail; CLEAN means the part-1 run
+*> already terminated with no repair attempted; SOLVED/UNSOLVED cover
+*> the two ways REPAIR-PRG's brute-force search can end. MOD-PTR,
+*> SECOND-PTR, REPAIR-MODE and PART2-ACCUM are only meaningful for
+*> SOLVED, and REENTRY-PTR/CYCLE-LEN only for a file that actually
+*> looped - zeroing/blanking them otherwise keeps a REJECTED, CLEAN or
+*> UNSOLVED file from looking like a coincidentally-zero repair or a
+*> loop that never happened.
+WRITE-RPT.
+    MOVE BOOT-FILE-NAME TO RPT-FILE-NAME.
+    MOVE SPACE TO RPT-SEP1 RPT-SEP2 RPT-SEP3 RPT-SEP4 RPT-SEP5
+        RPT-SEP6 RPT-SEP7 RPT-SEP8 RPT-SEP9.
+    MOVE SPACE TO RPT-REPAIR-MODE.
+    MOVE SPACE TO RPT-REASON.
+    IF LOAD-ABORT = 'Y'
+        MOVE "REJECTED" TO RPT-STATUS
+        MOVE LOAD-ABORT-REASON TO RPT-REASON
+        MOVE 0 TO RPT-PART1-ACCUM
+        MOVE 0 TO RPT-MOD-PTR
+        MOVE 0 TO RPT-SECOND-PTR
+        MOVE 0 TO RPT-PART2-ACCUM
+        MOVE 0 TO RPT-REENTRY-PTR
+        MOVE 0 TO RPT-CYCLE-LEN
+    ELSE
+        MOVE PART1-ACCUM TO RPT-PART1-ACCUM
+        IF RUN-INVALID-OPCODE = 'Y'
+            MOVE "REJECTED" TO RPT-STATUS
+            MOVE "UNRECOGNIZED OPCODE - SEE CONSOLE" TO RPT-REASON
+            MOVE 0 TO RPT-MOD-PTR
+            MOVE 0 TO RPT-SECOND-PTR
+            MOVE 0 TO RPT-PART2-ACCUM
+            MOVE 0 TO RPT-REENTRY-PTR
+            MOVE 0 TO RPT-CYCLE-LEN
+        ELSE
+            MOVE PART1-REENTRY-PTR TO RPT-REENTRY-PTR
+            MOVE PART1-CYCLE-LEN TO RPT-CYCLE-LEN
+            IF PART1-CYCLE-LEN = 0
+                MOVE "CLEAN" TO RPT-STATUS
+                MOVE 0 TO RPT-MOD-PTR
+                MOVE 0 TO RPT-SECOND-PTR
+                MOVE PART1-ACCUM TO RPT-PART2-ACCUM
+            ELSE
+                IF SOLUTION = 'Y'
+                    MOVE "SOLVED" TO RPT-STATUS
+                    MOVE FOUND-MOD-PTR TO RPT-MOD-PTR
+                    MOVE FOUND-SECOND-PTR TO RPT-SECOND-PTR
+                    MOVE REPAIR-MODE TO RPT-REPAIR-MODE
+                    MOVE ACCUM TO RPT-PART2-ACCUM
+                ELSE
+                    MOVE "UNSOLVED" TO RPT-STATUS
+                    MOVE 0 TO RPT-MOD-PTR
+                    MOVE 0 TO RPT-SECOND-PTR
+                    MOVE 0 TO RPT-PART2-ACCUM
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+    WRITE REPORT-LINE.
 
 RUN-PRG.
     INITIALIZE VISITED.
     INITIALIZE ACCUM.
+    MOVE SPACE TO RUN-INVALID-OPCODE.
     MOVE 1 TO PTR.
-    PERFORM UNTIL VISIT(PTR) = 'Y'
-        MOVE 'Y' TO VISIT(PTR)
+    MOVE 0 TO STEP-COUNT.
+    IF RUN-TRACE-ON = 'Y'
+        OPEN OUTPUT TRACE-FILE
+    END-IF.
+*> VISIT(PTR) holds the step number the instruction at PTR was first
+*> executed on (0 if never). The loop runs until it is about to
+*> re-execute an already-visited PTR - at that point PTR is the
+*> re-entry instruction and VISIT(PTR) is still the step it was first
+*> visited on, so the two together give the re-entry point and the
+*> cycle length without any extra bookkeeping.
+    PERFORM UNTIL VISIT(PTR) > 0
+        ADD 1 TO STEP-COUNT
+        MOVE STEP-COUNT TO VISIT(PTR)
         MOVE INSTR(PTR) TO CUR-INSTR
+        MOVE PTR TO TRC-PTR-SAVE
+        MOVE ADDR(PTR) TO TRC-ADDR-SAVE
 
-        IF CUR-INSTR = "nop" THEN
-*>            DISPLAY PTR "nop"
-            ADD 1 TO PTR
-        END-IF
-        IF CUR-INSTR = "acc" THEN
-*>            DISPLAY PTR "acc"
-            ADD ADDR(PTR) TO ACCUM
-            ADD 1 TO PTR
-        END-IF
-        IF CUR-INSTR = "jmp" THEN
-*>            DISPLAY PTR "jmp"
-            ADD ADDR(PTR) TO PTR
-        END-IF
-        IF CUR-INSTR = SPACE THEN
-*>            DISPLAY PTR "end"
-            CONTINUE
+        EVALUATE CUR-INSTR
+            WHEN "nop"
+                ADD 1 TO PTR
+            WHEN "acc"
+                ADD ADDR(PTR) TO ACCUM
+                ADD 1 TO PTR
+            WHEN "jmp"
+                ADD ADDR(PTR) TO PTR
+            WHEN SPACE
+                CONTINUE
+            WHEN OTHER
+                DISPLAY "RUN-PRG - UNRECOGNIZED OPCODE [" CUR-INSTR "] AT PTR " PTR
+                MOVE 'Y' TO RUN-INVALID-OPCODE
+        END-EVALUATE
+
+        IF RUN-TRACE-ON = 'Y'
+            MOVE TRC-PTR-SAVE TO TRC-PTR
+            MOVE SPACE TO TRC-SEP1 TRC-SEP2 TRC-SEP3
+            MOVE CUR-INSTR TO TRC-INSTR
+            MOVE TRC-ADDR-SAVE TO TRC-ADDR
+            MOVE ACCUM TO TRC-ACCUM
+            WRITE TRACE-LINE
         END-IF
-    END-PERFORM.
\ No newline at end of file
+    END-PERFORM.
+
+    IF CUR-INSTR NOT = SPACE
+        MOVE PTR TO LOOP-REENTRY-PTR
+        COMPUTE LOOP-CYCLE-LEN = STEP-COUNT - VISIT(PTR) + 1
+    ELSE
+        MOVE 0 TO LOOP-REENTRY-PTR
+        MOVE 0 TO LOOP-CYCLE-LEN
+    END-IF.
+    IF RUN-TRACE-ON = 'Y'
+        CLOSE TRACE-FILE
+    END-IF.
\ No newline at end of file
